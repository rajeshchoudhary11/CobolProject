@@ -5,8 +5,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT INFILE   ASSIGN TO "INPUT.DAT"   SEQUENTIAL.
-          SELECT OUTFILE  ASSIGN TO "OUTPUT.DAT"  SEQUENTIAL.
+          SELECT INFILE   ASSIGN TO INFILE   SEQUENTIAL.
+          SELECT OUTFILE  ASSIGN TO OUTFILE
+                          ORGANIZATION INDEXED
+                          ACCESS MODE DYNAMIC
+                          RECORD KEY IS PERSON-ID OF OUTPUT-RECORD
+                          FILE STATUS IS WS-OUTFILE-FS.
+          SELECT REJFILE  ASSIGN TO REJFILE SEQUENTIAL.
+          SELECT RESTART-FILE ASSIGN TO RESTARTF SEQUENTIAL
+                          FILE STATUS IS WS-RESTART-FS.
+          SELECT MASTER-FILE ASSIGN TO MASTERF SEQUENTIAL.
+          SELECT DUPFILE  ASSIGN TO DUPFILE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -15,60 +24,361 @@
        01 INPUT-RECORD                      PIC X(80).
 
        FD OUTFILE.
-       01 OUTPUT-RECORD                     PIC X(80).
+       01 OUTPUT-RECORD.
+         02  PERSON-ID                      PIC 9(05).
+         02  FILLER                         PIC X(01).
+         02  NAME-TITLE                     PIC X(04).
+         02  FILLER                         PIC X(01).
+         02  FIRST-NAME                     PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  MIDDLE-NAME                    PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  LAST-NAME                      PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  SUFFIX                         PIC X(04).
+         02  FILLER                         PIC X(17).
+
+       FD REJFILE.
+       01 REJECT-RECORD.
+         02  REJ-REASON-CODE                PIC X(02).
+         02  FILLER                         PIC X(01).
+         02  REJ-DATA                       PIC X(80).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+         02  RESTART-LAST-COUNT             PIC 9(08).
+         02  RESTART-WRITTEN-COUNT          PIC 9(08).
+         02  RESTART-REJECTED-COUNT         PIC 9(08).
+         02  RESTART-DUPLICATE-COUNT        PIC 9(08).
+
+       FD MASTER-FILE.
+       01 MASTER-RECORD.
+         02  MAST-LAST-NAME                 PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  MAST-FIRST-NAME                PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  MAST-MIDDLE-NAME               PIC X(15).
+         02  FILLER                         PIC X(33).
+
+       FD DUPFILE.
+       01 DUPLICATE-RECORD.
+         02  DUP-REASON-CODE                PIC X(02).
+         02  FILLER                         PIC X(01).
+         02  DUP-DATA                       PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-INFILE-FS                      PIC X(01) VALUE 'N'.
          88 WS-EOF                                    VALUE 'Y'.
 
-       01   INP-RECORD   VALUE SPACES.
+       01 WS-RESTART-FS                     PIC X(02) VALUE SPACES.
+       01 WS-OUTFILE-FS                     PIC X(02) VALUE SPACES.
+
+       01 WS-VALID-SW                       PIC X(01) VALUE 'Y'.
+         88 WS-RECORD-VALID                          VALUE 'Y'.
+         88 WS-RECORD-INVALID                        VALUE 'N'.
+
+       01 WS-RESTART-SW                     PIC X(01) VALUE 'N'.
+         88 WS-RESTART-RUN                           VALUE 'Y'.
+
+       01 WS-TRAILER-SW                     PIC X(01) VALUE 'N'.
+         88 WS-TRAILER-SEEN                          VALUE 'Y'.
+
+       01 WS-MASTER-EOF-SW                  PIC X(01) VALUE 'N'.
+         88 WS-MASTER-EOF                            VALUE 'Y'.
+
+       01 WS-DUP-SW                         PIC X(01) VALUE 'N'.
+         88 WS-DUPLICATE-FOUND                       VALUE 'Y'.
+
+       77 WS-RECORDS-READ                   PIC 9(08) VALUE ZERO.
+       77 WS-RECORDS-WRITTEN                PIC 9(08) VALUE ZERO.
+       77 WS-RECORDS-REJECTED                PIC 9(08) VALUE ZERO.
+       77 WS-RECORDS-DUPLICATE              PIC 9(08) VALUE ZERO.
+       77 WS-CHECKPOINT-INTERVAL            PIC 9(05) VALUE 100.
+       77 WS-CP-QUOTIENT                    PIC 9(08) VALUE ZERO.
+       77 WS-CP-REMAINDER                   PIC 9(05) VALUE ZERO.
+       77 WS-SKIP-COUNT                     PIC 9(08) VALUE ZERO.
+       77 WS-HEADER-RUN-DATE                PIC 9(08) VALUE ZERO.
+       77 WS-EXPECTED-COUNT                 PIC 9(08) VALUE ZERO.
+       77 WS-MASTER-COUNT                   PIC 9(05) VALUE ZERO.
+
+       01 WS-REJ-REASON-BLANK-NAME          PIC X(02) VALUE '01'.
+       01 WS-REJ-REASON-DUP-KEY             PIC X(02) VALUE '02'.
+       01 WS-REJ-REASON-BAD-HEADER          PIC X(02) VALUE '03'.
+       01 WS-DUP-REASON-MASTER              PIC X(02) VALUE '01'.
+
+       01 WS-MASTER-TABLE.
+         02  WS-MASTER-ENTRY OCCURS 1 TO 500 TIMES
+                      DEPENDING ON WS-MASTER-COUNT
+                      ASCENDING KEY IS WS-MAST-LAST-NAME
+                                       WS-MAST-FIRST-NAME
+                                       WS-MAST-MIDDLE-NAME
+                      INDEXED BY WS-MASTER-IDX.
+           03  WS-MAST-LAST-NAME            PIC X(15).
+           03  WS-MAST-FIRST-NAME           PIC X(15).
+           03  WS-MAST-MIDDLE-NAME          PIC X(15).
+
+       01   INP-RECORD.
+         02  REC-TYPE                       PIC X(01).
+           88 REC-IS-HEADER                            VALUE 'H'.
+           88 REC-IS-DETAIL                            VALUE 'D'.
+           88 REC-IS-TRAILER                           VALUE 'T'.
+         02  FILLER                         PIC X(01).
+         02  PERSON-ID                      PIC 9(05) VALUE ZERO.
+         02  FILLER                         PIC X(01).
+         02  NAME-TITLE                     PIC X(04) VALUE SPACES.
+         02  FILLER                         PIC X(01).
          02  FIRST-NAME                     PIC X(15) VALUE SPACES.
          02  FILLER                         PIC X(01).
          02  MIDDLE-NAME                    PIC X(15) VALUE SPACES.
          02  FILLER                         PIC X(01).
          02  LAST-NAME                      PIC X(15) VALUE SPACES.
+         02  FILLER                         PIC X(01).
+         02  SUFFIX                         PIC X(04) VALUE SPACES.
 
-       01   OUT-RECORD   VALUE SPACES.
+       01   INP-HEADER REDEFINES INP-RECORD.
+         02  HDR-REC-TYPE                   PIC X(01).
+         02  FILLER                         PIC X(01).
+         02  HDR-RUN-DATE                   PIC 9(08).
+         02  FILLER                         PIC X(55).
+
+       01   INP-TRAILER REDEFINES INP-RECORD.
+         02  TRL-REC-TYPE                   PIC X(01).
+         02  FILLER                         PIC X(01).
+         02  TRL-RECORD-COUNT               PIC 9(08).
+         02  FILLER                         PIC X(55).
+
+       01   OUT-RECORD.
+         02  PERSON-ID                      PIC 9(05) VALUE ZERO.
+         02  FILLER                         PIC X(01).
+         02  NAME-TITLE                     PIC X(04) VALUE SPACES.
+         02  FILLER                         PIC X(01).
          02  FIRST-NAME                     PIC X(15) VALUE SPACES.
          02  FILLER                         PIC X(01).
          02  MIDDLE-NAME                    PIC X(15) VALUE SPACES.
          02  FILLER                         PIC X(01).
          02  LAST-NAME                      PIC X(15) VALUE SPACES.
+         02  FILLER                         PIC X(01).
+         02  SUFFIX                         PIC X(04) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        A000-MAIN-PROCEDURE.
             DISPLAY "EXECUTING COPYNAME"
             PERFORM B000-OPEN-FILES.
-            PERFORM D000-COPY-DISP-DATA.
+            PERFORM D000-COPY-DISP-DATA UNTIL WS-EOF.
             PERFORM Z999-END-PROGRAM.
 
        B000-OPEN-FILES.
+            PERFORM B100-CHECK-RESTART.
             OPEN INPUT INFILE.
-            OPEN OUTPUT OUTFILE.
+            PERFORM B300-LOAD-MASTER-TABLE.
+            IF WS-RESTART-RUN THEN
+                OPEN I-O OUTFILE
+                OPEN EXTEND REJFILE
+                OPEN EXTEND DUPFILE
+            ELSE
+                OPEN OUTPUT OUTFILE
+                OPEN OUTPUT REJFILE
+                OPEN OUTPUT DUPFILE.
+            PERFORM B050-READ-HEADER-RECORD.
+            IF WS-RESTART-RUN THEN
+                PERFORM B200-SKIP-PROCESSED-RECORDS.
+            PERFORM B900-READ-NEXT-RECORD.
+
+       B050-READ-HEADER-RECORD.
             READ INFILE INTO INP-RECORD
               AT END
                   SET WS-EOF TO TRUE.
             IF WS-EOF THEN
                 DISPLAY 'INPUT FILE EMPTY'
-                PERFORM Z999-END-PROGRAM.
+                PERFORM Z999-END-PROGRAM
+            ELSE
+                IF REC-IS-HEADER THEN
+                    MOVE HDR-RUN-DATE TO WS-HEADER-RUN-DATE
+                    DISPLAY 'BATCH RUN DATE: ' WS-HEADER-RUN-DATE
+                ELSE
+                    DISPLAY 'WARNING: FIRST RECORD NOT A VALID HEADER'
+                    MOVE WS-REJ-REASON-BAD-HEADER TO REJ-REASON-CODE
+                    MOVE INP-RECORD               TO REJ-DATA
+                    WRITE REJECT-RECORD
+                    ADD 1 TO WS-RECORDS-READ
+                    ADD 1 TO WS-RECORDS-REJECTED.
+
+       B100-CHECK-RESTART.
+            OPEN INPUT RESTART-FILE.
+            IF WS-RESTART-FS = '00' THEN
+                READ RESTART-FILE INTO RESTART-RECORD
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE RESTART-LAST-COUNT    TO WS-RECORDS-READ
+                      MOVE RESTART-WRITTEN-COUNT TO WS-RECORDS-WRITTEN
+                      MOVE RESTART-REJECTED-COUNT TO WS-RECORDS-REJECTED
+                      MOVE RESTART-DUPLICATE-COUNT
+                        TO WS-RECORDS-DUPLICATE
+                      SET WS-RESTART-RUN TO TRUE
+                CLOSE RESTART-FILE
+            ELSE
+                CONTINUE.
+
+       B200-SKIP-PROCESSED-RECORDS.
+            DISPLAY 'RESTARTING AFTER RECORD: ' WS-RECORDS-READ.
+            PERFORM B210-SKIP-ONE-RECORD
+              VARYING WS-SKIP-COUNT FROM 1 BY 1
+              UNTIL WS-SKIP-COUNT > WS-RECORDS-READ
+                 OR WS-EOF.
+
+       B210-SKIP-ONE-RECORD.
+            READ INFILE INTO INP-RECORD
+              AT END
+                  SET WS-EOF TO TRUE
+              NOT AT END
+                  IF REC-IS-TRAILER THEN
+                      MOVE TRL-RECORD-COUNT TO WS-EXPECTED-COUNT
+                      SET WS-TRAILER-SEEN TO TRUE
+                      SET WS-EOF TO TRUE.
+
+       B300-LOAD-MASTER-TABLE.
+            OPEN INPUT MASTER-FILE.
+            PERFORM B310-LOAD-ONE-MASTER-RECORD
+              UNTIL WS-MASTER-EOF
+                 OR WS-MASTER-COUNT = 500.
+            IF WS-MASTER-COUNT = 500
+               AND NOT WS-MASTER-EOF THEN
+                READ MASTER-FILE INTO MASTER-RECORD
+                  AT END
+                      SET WS-MASTER-EOF TO TRUE.
+            CLOSE MASTER-FILE.
+            DISPLAY 'MASTER NAMES LOADED: ' WS-MASTER-COUNT.
+            IF NOT WS-MASTER-EOF THEN
+                DISPLAY '*** WARNING: MASTER FILE EXCEEDS TABLE '
+                        'CAPACITY OF 500 -- DUPLICATE CHECK MAY BE '
+                        'INCOMPLETE ***'.
+
+       B310-LOAD-ONE-MASTER-RECORD.
+            READ MASTER-FILE INTO MASTER-RECORD
+              AT END
+                  SET WS-MASTER-EOF TO TRUE
+              NOT AT END
+                  ADD 1 TO WS-MASTER-COUNT
+                  MOVE MAST-LAST-NAME
+                    TO WS-MAST-LAST-NAME(WS-MASTER-COUNT)
+                  MOVE MAST-FIRST-NAME
+                    TO WS-MAST-FIRST-NAME(WS-MASTER-COUNT)
+                  MOVE MAST-MIDDLE-NAME
+                    TO WS-MAST-MIDDLE-NAME(WS-MASTER-COUNT).
+
+       B900-READ-NEXT-RECORD.
+            READ INFILE INTO INP-RECORD
+              AT END
+                  SET WS-EOF TO TRUE
+              NOT AT END
+                  IF REC-IS-TRAILER THEN
+                      MOVE TRL-RECORD-COUNT TO WS-EXPECTED-COUNT
+                      SET WS-TRAILER-SEEN TO TRUE
+                      SET WS-EOF TO TRUE
+                  ELSE
+                      ADD 1 TO WS-RECORDS-READ.
 
        D000-COPY-DISP-DATA.
 
-            MOVE INP-RECORD TO OUT-RECORD.
+            MOVE CORRESPONDING INP-RECORD TO OUT-RECORD.
+            DISPLAY 'TITLE:' NAME-TITLE OF OUT-RECORD.
             DISPLAY 'FIRST NAME:' FIRST-NAME OF OUT-RECORD.
             DISPLAY 'MIDDLE NAME:' MIDDLE-NAME OF OUT-RECORD.
             DISPLAY 'LAST NAME:' LAST-NAME OF OUT-RECORD.
+            DISPLAY 'SUFFIX:' SUFFIX OF OUT-RECORD.
+
+            PERFORM C000-VALIDATE-NAME-DATA.
+            IF WS-RECORD-VALID THEN
+                PERFORM D050-CHECK-DUPLICATE-MASTER
+                IF WS-DUPLICATE-FOUND THEN
+                    MOVE WS-DUP-REASON-MASTER TO DUP-REASON-CODE
+                    MOVE OUT-RECORD           TO DUP-DATA
+                    WRITE DUPLICATE-RECORD
+                    ADD 1 TO WS-RECORDS-DUPLICATE
+                ELSE
+                    WRITE OUTPUT-RECORD FROM OUT-RECORD
+                      INVALID KEY
+                          IF WS-OUTFILE-FS = '22' THEN
+                              MOVE WS-REJ-REASON-DUP-KEY
+                                TO REJ-REASON-CODE
+                              MOVE OUT-RECORD TO REJ-DATA
+                              WRITE REJECT-RECORD
+                              ADD 1 TO WS-RECORDS-REJECTED
+                          ELSE
+                              DISPLAY '*** OUTFILE WRITE ERROR, '
+                                      'FILE STATUS: ' WS-OUTFILE-FS
+                              MOVE 16 TO RETURN-CODE
+                              PERFORM Z999-END-PROGRAM
+                      NOT INVALID KEY
+                          ADD 1 TO WS-RECORDS-WRITTEN
+            ELSE
+                MOVE WS-REJ-REASON-BLANK-NAME TO REJ-REASON-CODE
+                MOVE OUT-RECORD              TO REJ-DATA
+                WRITE REJECT-RECORD
+                ADD 1 TO WS-RECORDS-REJECTED.
+
+            DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CP-QUOTIENT REMAINDER WS-CP-REMAINDER.
+            IF WS-CP-REMAINDER = ZERO THEN
+                PERFORM E000-WRITE-CHECKPOINT.
 
-            WRITE OUTPUT-RECORD FROM OUT-RECORD.
             MOVE SPACES TO OUT-RECORD.
-            READ INFILE INTO INP-RECORD
-              AT END
-                  SET WS-EOF TO TRUE.
+            PERFORM B900-READ-NEXT-RECORD.
+
+       D050-CHECK-DUPLICATE-MASTER.
+            SET WS-DUP-SW TO 'N'.
+            IF WS-MASTER-COUNT > ZERO THEN
+                SET WS-MASTER-IDX TO 1
+                SEARCH ALL WS-MASTER-ENTRY
+                  AT END
+                      SET WS-DUP-SW TO 'N'
+                  WHEN WS-MAST-LAST-NAME(WS-MASTER-IDX) =
+                                           LAST-NAME OF OUT-RECORD
+                   AND WS-MAST-FIRST-NAME(WS-MASTER-IDX) =
+                                           FIRST-NAME OF OUT-RECORD
+                   AND WS-MAST-MIDDLE-NAME(WS-MASTER-IDX) =
+                                           MIDDLE-NAME OF OUT-RECORD
+                      SET WS-DUPLICATE-FOUND TO TRUE.
+
+       E000-WRITE-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE.
+            MOVE WS-RECORDS-READ      TO RESTART-LAST-COUNT.
+            MOVE WS-RECORDS-WRITTEN   TO RESTART-WRITTEN-COUNT.
+            MOVE WS-RECORDS-REJECTED  TO RESTART-REJECTED-COUNT.
+            MOVE WS-RECORDS-DUPLICATE TO RESTART-DUPLICATE-COUNT.
+            WRITE RESTART-RECORD.
+            CLOSE RESTART-FILE.
+
+       C000-VALIDATE-NAME-DATA.
+            SET WS-RECORD-VALID TO TRUE.
+            IF FIRST-NAME OF OUT-RECORD = SPACES
+               AND LAST-NAME OF OUT-RECORD = SPACES THEN
+                SET WS-RECORD-INVALID TO TRUE.
 
        Z999-END-PROGRAM.
             CLOSE INFILE.
             CLOSE OUTFILE.
+            CLOSE REJFILE.
+            CLOSE DUPFILE.
+            OPEN OUTPUT RESTART-FILE.
+            CLOSE RESTART-FILE.
+            DISPLAY 'RECORDS READ: ' WS-RECORDS-READ
+                    '  RECORDS WRITTEN: ' WS-RECORDS-WRITTEN
+                    '  RECORDS REJECTED: ' WS-RECORDS-REJECTED
+                    '  RECORDS DUPLICATE: ' WS-RECORDS-DUPLICATE.
+            IF WS-TRAILER-SEEN THEN
+                IF WS-RECORDS-READ NOT = WS-EXPECTED-COUNT THEN
+                    DISPLAY '*** COUNT MISMATCH *** EXPECTED: '
+                            WS-EXPECTED-COUNT ' ACTUAL: '
+                            WS-RECORDS-READ
+                    MOVE 4 TO RETURN-CODE
+                ELSE
+                    DISPLAY 'TRAILER RECORD COUNT VERIFIED OK'
+            ELSE
+                DISPLAY '*** TRAILER NOT FOUND - COUNT NOT VERIFIED **'
+                MOVE 4 TO RETURN-CODE.
             DISPLAY 'COPYNAME EXECUTION ENDS'
             STOP RUN.
        END PROGRAM COPYNAME.
