@@ -0,0 +1,87 @@
+//COPYNAM  JOB (ACCT001),'NAME EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  SORT INPUT.DAT INTO LAST-NAME SEQUENCE, THEN RUN COPYNAME    *
+//*  FOR THE DAILY/MONTHLY NAME EXTRACT.  FILES ARE HFS FILES     *
+//*  UNDER USS, REFERENCED BY PATH TO MATCH COPYNAME'S FILE-      *
+//*  CONTROL ASSIGN CLAUSES.  INPUT.DAT CARRIES A LEADING HEADER  *
+//*  RECORD AND A TRAILING TRAILER RECORD (REC-TYPE 'H'/'T') SO   *
+//*  ONLY THE DETAIL RECORDS (REC-TYPE 'D') ARE RE-SEQUENCED --   *
+//*  THE HEADER AND TRAILER ARE SPLIT OFF, PASSED THROUGH         *
+//*  UNCHANGED, AND RECONCATENATED AROUND THE SORTED DETAILS SO   *
+//*  COPYNAME STILL SEES THEM IN THEIR USUAL FIRST/LAST POSITION. *
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  PATH='/app/copyname/INPUT.DAT',
+//             PATHOPTS=(ORDONLY)
+//HDROUT   DD  PATH='/app/copyname/INPUT.HDR',
+//             PATHOPTS=(OCREAT,OWRONLY,OTRUNC),
+//             PATHDISP=(KEEP,DELETE),
+//             PATHMODE=SIRWXU
+//DETOUT   DD  PATH='/app/copyname/INPUT.DET',
+//             PATHOPTS=(OCREAT,OWRONLY,OTRUNC),
+//             PATHDISP=(KEEP,DELETE),
+//             PATHMODE=SIRWXU
+//TRLOUT   DD  PATH='/app/copyname/INPUT.TRL',
+//             PATHOPTS=(OCREAT,OWRONLY,OTRUNC),
+//             PATHDISP=(KEEP,DELETE),
+//             PATHMODE=SIRWXU
+//SYSIN    DD  *
+  SORT FIELDS=(46,15,CH,A)
+  OUTFIL FNAMES=HDROUT,INCLUDE=(1,1,CH,EQ,C'H')
+  OUTFIL FNAMES=DETOUT,INCLUDE=(1,1,CH,EQ,C'D')
+  OUTFIL FNAMES=TRLOUT,INCLUDE=(1,1,CH,EQ,C'T')
+/*
+//*--------------------------------------------------------------*
+//*  MASTER.DAT MUST BE IN THE SAME LAST/FIRST/MIDDLE NAME ORDER  *
+//*  AS THE WS-MASTER-TABLE KEY COPYNAME BINARY-SEARCHES AGAINST  *
+//*  (SEARCH ALL REQUIRES TRUE ASCENDING ORDER ON THE FULL        *
+//*  COMPOUND KEY) -- SORT IT HERE RATHER THAN ASSUME THE MASTER  *
+//*  EXTRACT ALREADY CAME OUT IN THAT ORDER.                      *
+//*--------------------------------------------------------------*
+//MSORTSTP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  PATH='/app/copyname/MASTER.DAT',
+//             PATHOPTS=(ORDONLY)
+//SORTOUT  DD  PATH='/app/copyname/MASTER.SRT',
+//             PATHOPTS=(OCREAT,OWRONLY,OTRUNC),
+//             PATHDISP=(KEEP,DELETE),
+//             PATHMODE=SIRWXU
+//SYSIN    DD  *
+  SORT FIELDS=(1,15,CH,A,17,15,CH,A,33,15,CH,A)
+/*
+//*--------------------------------------------------------------*
+//*  COPYNAME READS THE LAST-NAME-SEQUENCED EXTRACT AND BUILDS    *
+//*  OUTPUT.DAT (PLUS REJECTS.DAT / DUPLICATES.DAT / RESTART.DAT) *
+//*  AGAINST THE STANDING MASTER.DAT NAME FILE.  INFILE IS THE    *
+//*  HEADER, SORTED DETAILS, AND TRAILER CONCATENATED BACK INTO   *
+//*  ONE LOGICAL INPUT STREAM.                                    *
+//*--------------------------------------------------------------*
+//COPYSTEP EXEC PGM=COPYNAME,COND=((0,NE,SORTSTEP),(0,NE,MSORTSTP))
+//INFILE   DD  PATH='/app/copyname/INPUT.HDR',
+//             PATHOPTS=(ORDONLY),
+//             PATHDISP=(DELETE,DELETE)
+//         DD  PATH='/app/copyname/INPUT.DET',
+//             PATHOPTS=(ORDONLY),
+//             PATHDISP=(DELETE,DELETE)
+//         DD  PATH='/app/copyname/INPUT.TRL',
+//             PATHOPTS=(ORDONLY),
+//             PATHDISP=(DELETE,DELETE)
+//OUTFILE  DD  PATH='/app/copyname/OUTPUT.DAT',
+//             PATHOPTS=(OCREAT,ORDWR),
+//             PATHMODE=SIRWXU
+//REJFILE  DD  PATH='/app/copyname/REJECTS.DAT',
+//             PATHOPTS=(OCREAT,ORDWR),
+//             PATHMODE=SIRWXU
+//RESTARTF DD  PATH='/app/copyname/RESTART.DAT',
+//             PATHOPTS=(OCREAT,ORDWR),
+//             PATHMODE=SIRWXU
+//MASTERF  DD  PATH='/app/copyname/MASTER.SRT',
+//             PATHOPTS=(ORDONLY),
+//             PATHDISP=(DELETE,DELETE)
+//DUPFILE  DD  PATH='/app/copyname/DUPLICATES.DAT',
+//             PATHOPTS=(OCREAT,ORDWR),
+//             PATHMODE=SIRWXU
+//SYSOUT   DD  SYSOUT=*
+//
