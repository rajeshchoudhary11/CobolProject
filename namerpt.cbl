@@ -0,0 +1,145 @@
+----+-*A-1-B--+----2----+----3----+----4----+----5----+----6----+----7----+----
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMERPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OUTFILE  ASSIGN TO OUTFILE
+                          ORGANIZATION INDEXED
+                          ACCESS MODE SEQUENTIAL
+                          RECORD KEY IS PERSON-ID OF OUTPUT-RECORD.
+          SELECT PRTFILE  ASSIGN TO PRTFILE SEQUENTIAL.
+          SELECT SRTFILE  ASSIGN TO SRTFILE.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFILE.
+       01 OUTPUT-RECORD.
+         02  PERSON-ID                      PIC 9(05).
+         02  FILLER                         PIC X(01).
+         02  NAME-TITLE                     PIC X(04).
+         02  FILLER                         PIC X(01).
+         02  FIRST-NAME                     PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  MIDDLE-NAME                    PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  LAST-NAME                      PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  SUFFIX                         PIC X(04).
+         02  FILLER                         PIC X(17).
+
+       FD PRTFILE.
+       01 PRINT-LINE                        PIC X(132).
+
+       SD SRTFILE.
+       01 SRT-RECORD.
+         02  SRT-PERSON-ID                  PIC 9(05).
+         02  FILLER                         PIC X(01).
+         02  SRT-NAME-TITLE                 PIC X(04).
+         02  FILLER                         PIC X(01).
+         02  SRT-FIRST-NAME                 PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  SRT-MIDDLE-NAME                PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  SRT-LAST-NAME                  PIC X(15).
+         02  FILLER                         PIC X(01).
+         02  SRT-SUFFIX                     PIC X(04).
+         02  FILLER                         PIC X(17).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW                         PIC X(01) VALUE 'N'.
+         88 WS-EOF                                    VALUE 'Y'.
+
+       77 WS-LINE-COUNT                     PIC 9(03) VALUE ZERO.
+       77 WS-PAGE-COUNT                     PIC 9(03) VALUE ZERO.
+       77 WS-MAX-LINES-PER-PAGE             PIC 9(03) VALUE 55.
+
+       01 WS-RUN-DATE.
+         02  WS-RUN-YY                      PIC 9(02).
+         02  WS-RUN-MM                      PIC 9(02).
+         02  WS-RUN-DD                      PIC 9(02).
+
+       01 WS-HEADING-LINE-1.
+         02  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+         02  H1-RUN-MM                      PIC 9(02).
+         02  FILLER                         PIC X(01) VALUE '/'.
+         02  H1-RUN-DD                      PIC 9(02).
+         02  FILLER                         PIC X(01) VALUE '/'.
+         02  H1-RUN-YY                      PIC 9(02).
+         02  FILLER                         PIC X(20) VALUE SPACES.
+         02  FILLER                   PIC X(12) VALUE 'PAGE NUMBER:'.
+         02  H1-PAGE-NO                     PIC ZZ9.
+         02  FILLER                         PIC X(75) VALUE SPACES.
+
+       01 WS-HEADING-LINE-2.
+         02  FILLER       PIC X(30) VALUE 'MAILING LIST - NAME EXTRACT'.
+         02  FILLER                         PIC X(102) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+         02  DTL-LAST-NAME                  PIC X(15).
+         02  FILLER                         PIC X(01) VALUE SPACE.
+         02  DTL-SUFFIX                     PIC X(04).
+         02  FILLER                         PIC X(02) VALUE ', '.
+         02  DTL-NAME-TITLE                 PIC X(04).
+         02  FILLER                         PIC X(01) VALUE SPACE.
+         02  DTL-FIRST-NAME                 PIC X(15).
+         02  FILLER                         PIC X(01) VALUE SPACE.
+         02  DTL-MIDDLE-NAME                PIC X(15).
+         02  FILLER                         PIC X(74) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       A000-MAIN-PROCEDURE.
+            DISPLAY "EXECUTING NAMERPT"
+            PERFORM B000-OPEN-FILES.
+            SORT SRTFILE
+                ON ASCENDING KEY SRT-LAST-NAME
+                USING OUTFILE
+                OUTPUT PROCEDURE IS D000-PRINT-SORTED-RECORDS.
+            PERFORM Z999-END-PROGRAM.
+
+       B000-OPEN-FILES.
+            OPEN OUTPUT PRTFILE.
+            ACCEPT WS-RUN-DATE FROM DATE.
+            MOVE WS-RUN-MM TO H1-RUN-MM.
+            MOVE WS-RUN-DD TO H1-RUN-DD.
+            MOVE WS-RUN-YY TO H1-RUN-YY.
+            PERFORM C000-PRINT-HEADINGS.
+
+       C000-PRINT-HEADINGS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO H1-PAGE-NO.
+            WRITE PRINT-LINE FROM WS-HEADING-LINE-1
+                AFTER ADVANCING PAGE.
+            WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+                AFTER ADVANCING 1 LINE.
+            WRITE PRINT-LINE FROM SPACES
+                AFTER ADVANCING 1 LINE.
+            MOVE 3 TO WS-LINE-COUNT.
+
+       D000-PRINT-SORTED-RECORDS.
+            PERFORM D100-RETURN-AND-PRINT UNTIL WS-EOF.
+
+       D100-RETURN-AND-PRINT.
+            RETURN SRTFILE
+              AT END
+                  SET WS-EOF TO TRUE
+              NOT AT END
+                  MOVE SRT-LAST-NAME   TO DTL-LAST-NAME
+                  MOVE SRT-SUFFIX      TO DTL-SUFFIX
+                  MOVE SRT-NAME-TITLE  TO DTL-NAME-TITLE
+                  MOVE SRT-FIRST-NAME  TO DTL-FIRST-NAME
+                  MOVE SRT-MIDDLE-NAME TO DTL-MIDDLE-NAME
+                  WRITE PRINT-LINE FROM WS-DETAIL-LINE
+                      AFTER ADVANCING 1 LINE
+                  ADD 1 TO WS-LINE-COUNT
+                  IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE THEN
+                      PERFORM C000-PRINT-HEADINGS.
+
+       Z999-END-PROGRAM.
+            CLOSE PRTFILE.
+            DISPLAY 'NAMERPT EXECUTION ENDS'
+            STOP RUN.
+       END PROGRAM NAMERPT.
